@@ -4,20 +4,86 @@
       * THE ENTERPRISE-GRADE CHAT MESSAGE FORMATTER
       * POWERED BY COBOL - THE LANGUAGE THAT REFUSES TO DIE
       *
-      * PROTOCOL: PIPE-DELIMITED INPUT FROM STDIN
-      *   FORMAT|nick|message|room  -> Formatted message
-      *   HELP                      -> Help text
-      *   MOTD                      -> Message of the day
-      *   SYSTEM|message            -> System announcement
-      *   VALIDATE|/command         -> Validate command
+      * PROTOCOL: PIPE-DELIMITED INPUT FROM STDIN (OR A BATCH FILE
+      * NAMED ON THE COMMAND LINE, ONE REQUEST PER LINE)
+      *   FORMAT|nick|message|room   -> Formatted message
+      *   HELP                       -> Help text
+      *   MOTD                       -> Message of the day
+      *   SYSTEM|message             -> System announcement
+      *   VALIDATE|/command          -> Validate command
+      *   STATUS                     -> Live activity counters
+      *   HISTORY|room|count         -> Scrollback from the transcript
+      *   ROOMS                      -> List registered rooms
+      *   ADDROOM|room|topic         -> Register a new room
+      *   WHISPER|from|to|message    -> Private message
       *
-      * OUTPUT: OK|result  or  ERR|message
+      * OUTPUT: OK|result  or  ERR|message, including
+      *   ERR|MISSING-FIELD  - request is missing a required field
+      *   ERR|BLOCKED        - message matched the banned-word table
+      *   ERR|NO-SUCH-ROOM   - /join named a room that isn't registered
+      *   ERR|ROOM-EXISTS    - ADDROOM named a room that already exists
+      *   ERR|BAD-ROOM-NAME  - room name outside [A-Z0-9_-]
+      *   ERR|BAD-COUNT      - HISTORY's count field is not numeric
+      *   OK|TRUNCATED|...   - a field was too long and got cut down
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MININ-CHAT.
        AUTHOR. MININ-DEV.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO DYNAMIC WS-TRANSCRIPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC WS-BATCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT COUNTERS-FILE ASSIGN TO DYNAMIC WS-COUNTERS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTERS-STATUS.
+           SELECT ROOMS-FILE ASSIGN TO DYNAMIC WS-ROOMS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROOMS-STATUS.
+           SELECT WHISPER-FILE ASSIGN TO DYNAMIC WS-WHISPER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WHISPER-STATUS.
+           SELECT BANNED-FILE ASSIGN TO DYNAMIC WS-BANNED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD       PIC X(1200).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD             PIC X(1200).
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD             PIC X(1024).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(20).
+
+       FD  COUNTERS-FILE.
+       01  COUNTERS-RECORD          PIC X(40).
+
+       FD  ROOMS-FILE.
+       01  ROOMS-RECORD              PIC X(210).
+
+       FD  WHISPER-FILE.
+       01  WHISPER-RECORD            PIC X(1350).
+
+       FD  BANNED-FILE.
+       01  BANNED-RECORD             PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT            PIC X(1024).
        01  WS-OUTPUT           PIC X(1024).
@@ -35,16 +101,251 @@
        01  WS-SECONDS          PIC X(2).
        01  WS-TIME-NOW         PIC X(8).
        01  WS-MSG-UPPER        PIC X(32).
+       01  WS-TRANSCRIPT-STATUS PIC X(2).
+       01  WS-AUDIT-STATUS      PIC X(2).
+       01  WS-BATCH-STATUS      PIC X(2).
+       01  WS-CHECKPOINT-STATUS PIC X(2).
+       01  WS-COUNTERS-STATUS   PIC X(2).
+       01  WS-ROOMS-STATUS      PIC X(2).
+       01  WS-WHISPER-STATUS    PIC X(2).
+       01  WS-BANNED-STATUS     PIC X(2).
+       01  WS-ROOM-UPPER       PIC X(64).
+       01  WS-TRANSCRIPT-PATH  PIC X(100).
+       01  WS-AUDIT-PATH       PIC X(80) VALUE "MININ-AUDIT.DAT".
+       01  WS-AUDIT-OUTCOME    PIC X(32).
+       01  WS-HIST-MAX         PIC 9(4).
+       01  WS-HIST-TOTAL       PIC 9(6) VALUE 0.
+       01  WS-HIST-START       PIC 9(6) VALUE 0.
+       01  WS-HIST-I           PIC 9(6) VALUE 0.
+       01  WS-CNT-VALID        PIC X(1) VALUE "Y".
+           88  WS-CNT-IS-NUMERIC          VALUE "Y".
+       01  WS-CNT-CHAR         PIC X(1) VALUE SPACES.
+       01  WS-CNT-IDX          PIC 9(4) VALUE 0.
+       01  WS-CNT-LEN          PIC 9(4) VALUE 0.
+       01  WS-EOF-FLAG         PIC X(1) VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       01  WS-CMD-LINE         PIC X(256).
+       01  WS-BATCH-PATH       PIC X(256).
+       01  WS-CHECKPOINT-PATH  PIC X(260).
+       01  WS-BATCH-LINE-NO    PIC 9(9) VALUE 0.
+       01  WS-RESUME-LINE      PIC 9(9) VALUE 0.
+       01  WS-CKPT-INTERVAL    PIC 9(9) VALUE 100.
+       01  WS-BATCH-EOF        PIC X(1) VALUE "N".
+           88  WS-BATCH-DONE              VALUE "Y".
+       01  WS-PARAM-CNT        PIC 9(2) VALUE 0.
+       01  WS-FIELDS-OK        PIC X(1) VALUE "Y".
+           88  WS-FIELDS-MISSING          VALUE "N".
+       01  WS-COUNTERS-PATH    PIC X(80) VALUE "MININ-COUNTERS.DAT".
+       01  WS-CTR-FORMATTED    PIC 9(9) VALUE 0.
+       01  WS-CTR-VALIDATED    PIC 9(9) VALUE 0.
+       01  WS-CTR-UNKNOWN      PIC 9(9) VALUE 0.
+       01  WS-CTR-FORMATTED-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTR-VALIDATED-ED PIC ZZZ,ZZZ,ZZ9.
+       01  WS-CTR-UNKNOWN-ED   PIC ZZZ,ZZZ,ZZ9.
+       01  WS-ROOMS-PATH       PIC X(80) VALUE "MININ-ROOMS.DAT".
+       01  WS-JOIN-ROOM        PIC X(64).
+       01  WS-ROOM-FOUND       PIC X(1) VALUE "N".
+           88  WS-ROOM-EXISTS             VALUE "Y".
+       01  WS-ROOM-VALID       PIC X(1) VALUE "Y".
+           88  WS-ROOM-NAME-OK            VALUE "Y".
+       01  WS-ROOM-CHAR        PIC X(1) VALUE SPACES.
+       01  WS-ROOM-IDX         PIC 9(4) VALUE 0.
+       01  WS-ROOM-LEN         PIC 9(4) VALUE 0.
+       01  RM-NAME             PIC X(64).
+       01  RM-TOPIC            PIC X(120).
+       01  RM-CREATED          PIC X(8).
+       01  RM-MEMBERS          PIC 9(9).
+       01  WS-PARAM4           PIC X(512).
+       01  WS-WHISPER-PATH     PIC X(80) VALUE "MININ-WHISPER.DAT".
+       01  WS-BANNED-PATH      PIC X(80) VALUE "MININ-BANNED.DAT".
+       01  WS-BANNED-CNT       PIC 9(2) VALUE 0.
+       01  BANNED-TABLE.
+           05  BANNED-ENTRY    PIC X(30) OCCURS 50 TIMES.
+       01  WS-BAN-IDX          PIC 9(2) VALUE 0.
+       01  WS-BAN-WORD-LEN     PIC 9(4) VALUE 0.
+       01  WS-BAN-TALLY        PIC 9(4) VALUE 0.
+       01  WS-BAN-HIT          PIC X(1) VALUE "N".
+           88  WS-BAN-FOUND               VALUE "Y".
+       01  WS-BAN-MSG          PIC X(512).
+       01  WS-TRUNC-FLAG       PIC X(1) VALUE "N".
+           88  WS-IS-TRUNCATED            VALUE "Y".
+       01  WS-FORMAT-MSG       PIC X(1021) VALUE SPACES.
+       01  WS-WHISPER-BODY     PIC X(1024).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           PERFORM LOAD-COUNTERS
+           PERFORM LOAD-BANNED-WORDS
+           IF FUNCTION TRIM(WS-CMD-LINE) = SPACES
+               PERFORM RUN-SINGLE-MODE
+           ELSE
+               PERFORM RUN-BATCH-MODE
+           END-IF
+           STOP RUN.
+
+      ******************************************************************
+      * INTERACTIVE MODE: ONE PIPE-DELIMITED LINE FROM STDIN
+      ******************************************************************
+       RUN-SINGLE-MODE.
            ACCEPT WS-INPUT
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT
                TRAILING)) TO WS-INPUT-LEN
            PERFORM PARSE-PIPES
            PERFORM DISPATCH
-           DISPLAY FUNCTION TRIM(WS-OUTPUT TRAILING)
-           STOP RUN.
+           IF WS-OUTPUT NOT = SPACES
+               DISPLAY FUNCTION TRIM(WS-OUTPUT TRAILING)
+           END-IF.
+
+      ******************************************************************
+      * BATCH MODE: REPROCESS A PIPE-DELIMITED FILE NAMED ON THE
+      * COMMAND LINE, CHECKPOINTING EVERY WS-CKPT-INTERVAL LINES SO AN
+      * INTERRUPTED RUN CAN RESTART WHERE IT LEFT OFF.
+      ******************************************************************
+       RUN-BATCH-MODE.
+           MOVE SPACES TO WS-BATCH-PATH
+           MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-BATCH-PATH
+           MOVE SPACES TO WS-CHECKPOINT-PATH
+           STRING FUNCTION TRIM(WS-BATCH-PATH) DELIMITED BY SIZE
+               ".CKP" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-PATH
+           END-STRING
+           PERFORM LOAD-CHECKPOINT
+           MOVE 0 TO WS-BATCH-LINE-NO
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "00"
+               PERFORM PROCESS-BATCH-LINE UNTIL WS-BATCH-DONE
+               CLOSE BATCH-FILE
+           END-IF.
+
+       PROCESS-BATCH-LINE.
+           READ BATCH-FILE
+               AT END
+                   SET WS-BATCH-DONE TO TRUE
+                   PERFORM SAVE-CHECKPOINT
+               NOT AT END
+                   ADD 1 TO WS-BATCH-LINE-NO
+                   IF WS-BATCH-LINE-NO > WS-RESUME-LINE
+                       MOVE SPACES TO WS-INPUT
+                       MOVE BATCH-RECORD TO WS-INPUT
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT
+                           TRAILING)) TO WS-INPUT-LEN
+                       PERFORM PARSE-PIPES
+                       PERFORM DISPATCH
+                       IF WS-OUTPUT NOT = SPACES
+                           DISPLAY FUNCTION TRIM(WS-OUTPUT TRAILING)
+                       END-IF
+                       IF FUNCTION MOD(WS-BATCH-LINE-NO,
+                               WS-CKPT-INTERVAL) = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * READ THE LAST CHECKPOINTED LINE NUMBER, IF ANY, SO A RERUN
+      * SKIPS WORK ALREADY DONE
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(CHECKPOINT-RECORD))
+                           TO WS-RESUME-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-BATCH-LINE-NO TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * READ THE LIVE ACTIVITY COUNTERS SO STATUS/LOAD REPORTING
+      * SURVIVES ACROSS INVOCATIONS
+      ******************************************************************
+       LOAD-COUNTERS.
+           MOVE 0 TO WS-CTR-FORMATTED WS-CTR-VALIDATED WS-CTR-UNKNOWN
+           OPEN INPUT COUNTERS-FILE
+           IF WS-COUNTERS-STATUS = "00"
+               READ COUNTERS-FILE
+                   NOT AT END
+                       UNSTRING COUNTERS-RECORD DELIMITED BY "|"
+                           INTO WS-CTR-FORMATTED
+                               WS-CTR-VALIDATED
+                               WS-CTR-UNKNOWN
+               END-READ
+               CLOSE COUNTERS-FILE
+           END-IF.
+
+       SAVE-COUNTERS.
+           MOVE SPACES TO COUNTERS-RECORD
+           STRING WS-CTR-FORMATTED DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-CTR-VALIDATED DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-CTR-UNKNOWN DELIMITED BY SIZE
+               INTO COUNTERS-RECORD
+           END-STRING
+           OPEN OUTPUT COUNTERS-FILE
+           WRITE COUNTERS-RECORD
+           CLOSE COUNTERS-FILE.
+
+      ******************************************************************
+      * LOAD THE MAINTAINABLE BANNED-WORD TABLE FROM DISK, IF PRESENT,
+      * SO THE FILTER LIST CAN BE EDITED WITHOUT A RECOMPILE
+      ******************************************************************
+       LOAD-BANNED-WORDS.
+           MOVE 0 TO WS-BANNED-CNT
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT BANNED-FILE
+           IF WS-BANNED-STATUS = "00"
+               PERFORM READ-BANNED-LINE
+                   UNTIL WS-EOF OR WS-BANNED-CNT = 50
+               CLOSE BANNED-FILE
+           END-IF.
+
+       READ-BANNED-LINE.
+           READ BANNED-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-BANNED-CNT
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(BANNED-RECORD))
+                       TO BANNED-ENTRY(WS-BANNED-CNT)
+           END-READ.
+
+      ******************************************************************
+      * CHECK WS-PARAM2 (THE MESSAGE TEXT) AGAINST THE BANNED-WORD
+      * TABLE, SETTING WS-BAN-FOUND
+      ******************************************************************
+       CHECK-BANNED-WORDS.
+           MOVE "N" TO WS-BAN-HIT
+           MOVE SPACES TO WS-BAN-MSG
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARAM2))
+               TO WS-BAN-MSG
+           PERFORM SCAN-BANNED-WORD VARYING WS-BAN-IDX FROM 1 BY 1
+               UNTIL WS-BAN-IDX > WS-BANNED-CNT OR WS-BAN-FOUND.
+
+       SCAN-BANNED-WORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               BANNED-ENTRY(WS-BAN-IDX))) TO WS-BAN-WORD-LEN
+           IF WS-BAN-WORD-LEN > 0
+               MOVE 0 TO WS-BAN-TALLY
+               INSPECT WS-BAN-MSG TALLYING WS-BAN-TALLY FOR ALL
+                   BANNED-ENTRY(WS-BAN-IDX)(1:WS-BAN-WORD-LEN)
+               IF WS-BAN-TALLY > 0
+                   MOVE "Y" TO WS-BAN-HIT
+               END-IF
+           END-IF.
 
       ******************************************************************
       * PIPE-DELIMITED PARSER
@@ -52,7 +353,8 @@
       ******************************************************************
        PARSE-PIPES.
            MOVE SPACES TO WS-ACTION WS-PARAM1
-               WS-PARAM2 WS-PARAM3
+               WS-PARAM2 WS-PARAM3 WS-PARAM4
+           MOVE "N" TO WS-TRUNC-FLAG
            MOVE 1 TO WS-START
            MOVE 0 TO WS-PIPE-CNT
            PERFORM VARYING WS-IDX FROM 1 BY 1
@@ -74,17 +376,38 @@
            IF WS-LEN > 0
                EVALUATE WS-PIPE-CNT
                    WHEN 1
+                       IF WS-LEN > 16
+                           MOVE "Y" TO WS-TRUNC-FLAG
+                       END-IF
                        MOVE WS-INPUT(WS-START:WS-LEN)
                            TO WS-ACTION
                    WHEN 2
+                       IF WS-LEN > 256
+                           MOVE "Y" TO WS-TRUNC-FLAG
+                       END-IF
                        MOVE WS-INPUT(WS-START:WS-LEN)
                            TO WS-PARAM1
                    WHEN 3
+                       IF WS-LEN > 512
+                           MOVE "Y" TO WS-TRUNC-FLAG
+                       END-IF
                        MOVE WS-INPUT(WS-START:WS-LEN)
                            TO WS-PARAM2
                    WHEN 4
-                       MOVE WS-INPUT(WS-START:WS-LEN)
-                           TO WS-PARAM3
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ACTION))
+                               = "WHISPER"
+                           IF WS-LEN > 512
+                               MOVE "Y" TO WS-TRUNC-FLAG
+                           END-IF
+                           MOVE WS-INPUT(WS-START:WS-LEN)
+                               TO WS-PARAM4
+                       ELSE
+                           IF WS-LEN > 64
+                               MOVE "Y" TO WS-TRUNC-FLAG
+                           END-IF
+                           MOVE WS-INPUT(WS-START:WS-LEN)
+                               TO WS-PARAM3
+                       END-IF
                END-EVALUATE
            END-IF.
 
@@ -95,51 +418,237 @@
            MOVE SPACES TO WS-OUTPUT
            MOVE FUNCTION UPPER-CASE(
                FUNCTION TRIM(WS-ACTION)) TO WS-MSG-UPPER
+           IF WS-PIPE-CNT = 0
+               MOVE 0 TO WS-PARAM-CNT
+           ELSE
+               COMPUTE WS-PARAM-CNT = WS-PIPE-CNT - 1
+           END-IF
+           PERFORM CHECK-MIN-FIELDS
+           IF WS-FIELDS-MISSING
+               MOVE "ERR|MISSING-FIELD" TO WS-OUTPUT
+           ELSE
+               EVALUATE WS-MSG-UPPER
+                   WHEN "FORMAT"
+                       PERFORM DO-FORMAT
+                   WHEN "HELP"
+                       PERFORM DO-HELP
+                   WHEN "MOTD"
+                       PERFORM DO-MOTD
+                   WHEN "SYSTEM"
+                       PERFORM DO-SYSTEM
+                   WHEN "VALIDATE"
+                       PERFORM DO-VALIDATE
+                   WHEN "STATUS"
+                       PERFORM DO-STATUS
+                   WHEN "HISTORY"
+                       PERFORM DO-HISTORY
+                   WHEN "ROOMS"
+                       PERFORM DO-ROOMS-LIST
+                   WHEN "ADDROOM"
+                       PERFORM DO-ADDROOM
+                   WHEN "WHISPER"
+                       PERFORM DO-WHISPER
+                   WHEN OTHER
+                       STRING "ERR|UNKNOWN:" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-ACTION)
+                               DELIMITED BY SIZE
+                           INTO WS-OUTPUT
+                       END-STRING
+                       ADD 1 TO WS-CTR-UNKNOWN
+                       PERFORM SAVE-COUNTERS
+                       MOVE "UNKNOWN-ACTION" TO WS-AUDIT-OUTCOME
+                       PERFORM WRITE-AUDIT
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * ENFORCE THE MINIMUM FIELD COUNT EACH ACTION NEEDS TO PRODUCE A
+      * MEANINGFUL RESPONSE, SO A TRUNCATED COMMAND DOES NOT SILENTLY
+      * FORMAT A BLANK RESULT
+      ******************************************************************
+       CHECK-MIN-FIELDS.
+           MOVE "Y" TO WS-FIELDS-OK
            EVALUATE WS-MSG-UPPER
                WHEN "FORMAT"
-                   PERFORM DO-FORMAT
-               WHEN "HELP"
-                   PERFORM DO-HELP
-               WHEN "MOTD"
-                   PERFORM DO-MOTD
+                   IF WS-PARAM-CNT < 2
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
                WHEN "SYSTEM"
-                   PERFORM DO-SYSTEM
+                   IF WS-PARAM-CNT < 1
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
                WHEN "VALIDATE"
-                   PERFORM DO-VALIDATE
-               WHEN "STATUS"
-                   PERFORM DO-STATUS
-               WHEN OTHER
-                   STRING "ERR|UNKNOWN:" DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-ACTION)
-                           DELIMITED BY SIZE
-                       INTO WS-OUTPUT
-                   END-STRING
+                   IF WS-PARAM-CNT < 1
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
+               WHEN "HISTORY"
+                   IF WS-PARAM-CNT < 2
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
+               WHEN "ADDROOM"
+                   IF WS-PARAM-CNT < 1
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
+               WHEN "WHISPER"
+                   IF WS-PARAM-CNT < 3
+                       MOVE "N" TO WS-FIELDS-OK
+                   END-IF
            END-EVALUATE.
 
       ******************************************************************
-      * FORMAT MESSAGE: FORMAT|nick|message|room
-      * Output: OK|[HH:MM:SS] <nick> message
+      * APPEND ONE RECORD TO THE ADMINISTRATIVE AUDIT TRAIL
+      * Logged for DISPATCH WHEN OTHER, DO-VALIDATE WHEN OTHER, and
+      * every DO-SYSTEM announcement.
       ******************************************************************
-       DO-FORMAT.
+       WRITE-AUDIT.
            ACCEPT WS-TIME-NOW FROM TIME
            MOVE WS-TIME-NOW(1:2) TO WS-HOURS
            MOVE WS-TIME-NOW(3:2) TO WS-MINUTES
            MOVE WS-TIME-NOW(5:2) TO WS-SECONDS
-           STRING "OK|[" DELIMITED BY SIZE
-               WS-HOURS DELIMITED BY SIZE
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-HOURS DELIMITED BY SIZE
                ":" DELIMITED BY SIZE
                WS-MINUTES DELIMITED BY SIZE
                ":" DELIMITED BY SIZE
                WS-SECONDS DELIMITED BY SIZE
-               "] <" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-PARAM1)
-                   DELIMITED BY SIZE
-               "> " DELIMITED BY SIZE
-               FUNCTION TRIM(WS-PARAM2)
-                   DELIMITED BY SIZE
-               INTO WS-OUTPUT
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INPUT TRAILING) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACTION) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-OUTCOME) DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      * FORMAT MESSAGE: FORMAT|nick|message|room
+      * Output: OK|[HH:MM:SS] <nick> message
+      ******************************************************************
+       DO-FORMAT.
+           PERFORM CHECK-BANNED-WORDS
+           IF WS-BAN-FOUND
+               MOVE "ERR|BLOCKED" TO WS-OUTPUT
+           ELSE
+               MOVE SPACES TO WS-ROOM-UPPER
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARAM3))
+                   TO WS-ROOM-UPPER
+               IF WS-ROOM-UPPER = SPACES
+                   MOVE "GENERAL" TO WS-ROOM-UPPER
+               END-IF
+               PERFORM VALIDATE-ROOM-NAME
+               IF WS-ROOM-NAME-OK
+                   ADD 1 TO WS-CTR-FORMATTED
+                   PERFORM SAVE-COUNTERS
+                   ACCEPT WS-TIME-NOW FROM TIME
+                   MOVE WS-TIME-NOW(1:2) TO WS-HOURS
+                   MOVE WS-TIME-NOW(3:2) TO WS-MINUTES
+                   MOVE WS-TIME-NOW(5:2) TO WS-SECONDS
+                   MOVE SPACES TO WS-FORMAT-MSG
+                   STRING "[" DELIMITED BY SIZE
+                       WS-HOURS DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-MINUTES DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-SECONDS DELIMITED BY SIZE
+                       "] <" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PARAM1)
+                           DELIMITED BY SIZE
+                       "> " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PARAM2)
+                           DELIMITED BY SIZE
+                       INTO WS-FORMAT-MSG
+                       ON OVERFLOW
+                           MOVE "Y" TO WS-TRUNC-FLAG
+                   END-STRING
+                   MOVE SPACES TO WS-OUTPUT
+                   IF WS-IS-TRUNCATED
+                       STRING "OK|TRUNCATED|" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-FORMAT-MSG)
+                               DELIMITED BY SIZE
+                           INTO WS-OUTPUT
+                   ELSE
+                       STRING "OK|" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-FORMAT-MSG)
+                               DELIMITED BY SIZE
+                           INTO WS-OUTPUT
+                   END-IF
+                   PERFORM BUILD-TRANSCRIPT-PATH
+                   PERFORM WRITE-TRANSCRIPT
+               ELSE
+                   MOVE "ERR|BAD-ROOM-NAME" TO WS-OUTPUT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * BUILD TRANSCRIPT FILE NAME FROM WS-ROOM-UPPER
+      * One transcript file per room, named MININ-TRANSCRIPT-<room>.DAT
+      * Caller loads WS-ROOM-UPPER with the target room before calling
+      * and must have already run VALIDATE-ROOM-NAME against it.
+      ******************************************************************
+       BUILD-TRANSCRIPT-PATH.
+           MOVE SPACES TO WS-TRANSCRIPT-PATH
+           STRING "MININ-TRANSCRIPT-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROOM-UPPER) DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-TRANSCRIPT-PATH
            END-STRING.
 
+      ******************************************************************
+      * RESTRICT WS-ROOM-UPPER TO [A-Z0-9_-] BEFORE IT REACHES ANY
+      * DYNAMICALLY-ASSIGNED FILE NAME, SETTING WS-ROOM-NAME-OK
+      ******************************************************************
+       VALIDATE-ROOM-NAME.
+           MOVE "Y" TO WS-ROOM-VALID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROOM-UPPER))
+               TO WS-ROOM-LEN
+           IF WS-ROOM-LEN = 0
+               MOVE "N" TO WS-ROOM-VALID
+           ELSE
+               MOVE 1 TO WS-ROOM-IDX
+               PERFORM CHECK-ROOM-CHAR UNTIL WS-ROOM-IDX > WS-ROOM-LEN
+           END-IF.
+
+       CHECK-ROOM-CHAR.
+           MOVE WS-ROOM-UPPER(WS-ROOM-IDX:1) TO WS-ROOM-CHAR
+           IF (WS-ROOM-CHAR < "A" OR WS-ROOM-CHAR > "Z")
+                   AND (WS-ROOM-CHAR < "0" OR WS-ROOM-CHAR > "9")
+                   AND WS-ROOM-CHAR NOT = "-"
+                   AND WS-ROOM-CHAR NOT = "_"
+               MOVE "N" TO WS-ROOM-VALID
+           END-IF
+           ADD 1 TO WS-ROOM-IDX.
+
+      ******************************************************************
+      * APPEND THE JUST-FORMATTED MESSAGE TO ITS ROOM'S TRANSCRIPT
+      ******************************************************************
+       WRITE-TRANSCRIPT.
+           MOVE SPACES TO TRANSCRIPT-RECORD
+           STRING WS-HOURS DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-MINUTES DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-SECONDS DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM1) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROOM-UPPER) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FORMAT-MSG) DELIMITED BY SIZE
+               INTO TRANSCRIPT-RECORD
+           END-STRING
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS NOT = "00"
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF
+           WRITE TRANSCRIPT-RECORD
+           CLOSE TRANSCRIPT-FILE.
+
       ******************************************************************
       * HELP TEXT
       ******************************************************************
@@ -203,17 +712,44 @@
                    DELIMITED BY SIZE
                " ***" DELIMITED BY SIZE
                INTO WS-OUTPUT
-           END-STRING.
+           END-STRING
+           MOVE "SYSTEM-ANNOUNCEMENT" TO WS-AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT.
 
       ******************************************************************
       * VALIDATE COMMAND
       ******************************************************************
        DO-VALIDATE.
+           ADD 1 TO WS-CTR-VALIDATED
+           PERFORM SAVE-COUNTERS
            EVALUATE TRUE
                WHEN WS-PARAM1(1:5) = "/nick"
                    MOVE "OK|NICK" TO WS-OUTPUT
                WHEN WS-PARAM1(1:5) = "/join"
-                   MOVE "OK|JOIN" TO WS-OUTPUT
+                   IF FUNCTION LENGTH(
+                           FUNCTION TRIM(WS-PARAM1(7:250))) > 64
+                       MOVE "Y" TO WS-TRUNC-FLAG
+                   END-IF
+                   MOVE SPACES TO WS-JOIN-ROOM
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-PARAM1(7:250)))
+                       TO WS-JOIN-ROOM
+                   MOVE WS-JOIN-ROOM TO WS-ROOM-UPPER
+                   PERFORM VALIDATE-ROOM-NAME
+                   IF NOT WS-ROOM-NAME-OK
+                       MOVE "ERR|BAD-ROOM-NAME" TO WS-OUTPUT
+                   ELSE
+                       PERFORM LOOKUP-ROOM
+                       IF WS-ROOM-EXISTS
+                           IF WS-IS-TRUNCATED
+                               MOVE "OK|TRUNCATED|JOIN" TO WS-OUTPUT
+                           ELSE
+                               MOVE "OK|JOIN" TO WS-OUTPUT
+                           END-IF
+                       ELSE
+                           MOVE "ERR|NO-SUCH-ROOM" TO WS-OUTPUT
+                       END-IF
+                   END-IF
                WHEN WS-PARAM1(1:4) = "/msg"
                    MOVE "OK|MSG" TO WS-OUTPUT
                WHEN WS-PARAM1(1:2) = "/w"
@@ -233,23 +769,278 @@
                            DELIMITED BY SIZE
                        INTO WS-OUTPUT
                    END-STRING
+                   MOVE "UNKNOWN-COMMAND" TO WS-AUDIT-OUTCOME
+                   PERFORM WRITE-AUDIT
            END-EVALUATE.
 
       ******************************************************************
       * SERVER STATUS
       ******************************************************************
        DO-STATUS.
+           MOVE WS-CTR-FORMATTED TO WS-CTR-FORMATTED-ED
+           MOVE WS-CTR-VALIDATED TO WS-CTR-VALIDATED-ED
+           MOVE WS-CTR-UNKNOWN TO WS-CTR-UNKNOWN-ED
            STRING "OK|"
                DELIMITED BY SIZE
                "[COBOL PROCESSOR ONLINE] "
                DELIMITED BY SIZE
-               "Language: GnuCOBOL | "
-               DELIMITED BY SIZE
-               "Protocol: PIPE-DELIMITED | "
-               DELIMITED BY SIZE
-               "Actions: FORMAT,HELP,MOTD,"
-               DELIMITED BY SIZE
-               "SYSTEM,VALIDATE,STATUS"
-               DELIMITED BY SIZE
+               "Formatted: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CTR-FORMATTED-ED) DELIMITED BY SIZE
+               " | Validated: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CTR-VALIDATED-ED) DELIMITED BY SIZE
+               " | Unknown: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CTR-UNKNOWN-ED) DELIMITED BY SIZE
                INTO WS-OUTPUT
            END-STRING.
+
+      ******************************************************************
+      * SCROLLBACK: HISTORY|room|count
+      * Reads the room's transcript file in two passes - the first
+      * counts entries, the second emits the last WS-HIST-MAX of them
+      * as OK|-prefixed lines - since the transcript is a plain
+      * LINE SEQUENTIAL file with no relative access.
+      ******************************************************************
+       DO-HISTORY.
+           MOVE SPACES TO WS-ROOM-UPPER
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARAM1))
+               TO WS-ROOM-UPPER
+           PERFORM VALIDATE-ROOM-NAME
+           PERFORM CHECK-HISTORY-COUNT
+           IF NOT WS-ROOM-NAME-OK
+               MOVE "ERR|BAD-ROOM-NAME" TO WS-OUTPUT
+           ELSE
+               IF NOT WS-CNT-IS-NUMERIC
+                   MOVE "ERR|BAD-COUNT" TO WS-OUTPUT
+               ELSE
+                   PERFORM BUILD-TRANSCRIPT-PATH
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARAM2))
+                       TO WS-HIST-MAX
+                   PERFORM COUNT-HISTORY
+                   IF WS-HIST-TOTAL > WS-HIST-MAX
+                       COMPUTE WS-HIST-START =
+                           WS-HIST-TOTAL - WS-HIST-MAX + 1
+                   ELSE
+                       MOVE 1 TO WS-HIST-START
+                   END-IF
+                   PERFORM EMIT-HISTORY
+                   STRING "OK|HISTORY-END|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-ROOM-UPPER) DELIMITED BY SIZE
+                       INTO WS-OUTPUT
+                   END-STRING
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE THAT WS-PARAM2 IS A PLAIN DIGIT STRING BEFORE IT IS
+      * EVER PASSED TO FUNCTION NUMVAL, SETTING WS-CNT-IS-NUMERIC
+      ******************************************************************
+       CHECK-HISTORY-COUNT.
+           MOVE "Y" TO WS-CNT-VALID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM2)) TO WS-CNT-LEN
+           IF WS-CNT-LEN = 0
+               MOVE "N" TO WS-CNT-VALID
+           ELSE
+               MOVE 1 TO WS-CNT-IDX
+               PERFORM CHECK-CNT-CHAR UNTIL WS-CNT-IDX > WS-CNT-LEN
+           END-IF.
+
+       CHECK-CNT-CHAR.
+           MOVE WS-PARAM2(WS-CNT-IDX:1) TO WS-CNT-CHAR
+           IF WS-CNT-CHAR < "0" OR WS-CNT-CHAR > "9"
+               MOVE "N" TO WS-CNT-VALID
+           END-IF
+           ADD 1 TO WS-CNT-IDX.
+
+       COUNT-HISTORY.
+           MOVE 0 TO WS-HIST-TOTAL
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS = "00"
+               PERFORM COUNT-HIST-LINE UNTIL WS-EOF
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+
+       COUNT-HIST-LINE.
+           READ TRANSCRIPT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HIST-TOTAL
+           END-READ.
+
+       EMIT-HISTORY.
+           MOVE 0 TO WS-HIST-I
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS = "00"
+               PERFORM EMIT-HIST-LINE UNTIL WS-EOF
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+
+       EMIT-HIST-LINE.
+           READ TRANSCRIPT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HIST-I
+                   IF WS-HIST-I >= WS-HIST-START
+                       DISPLAY "OK|" FUNCTION TRIM(
+                           TRANSCRIPT-RECORD TRAILING)
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * LOOK UP WS-JOIN-ROOM IN THE ROOM MASTER, SETTING WS-ROOM-EXISTS
+      ******************************************************************
+       LOOKUP-ROOM.
+           MOVE "N" TO WS-ROOM-FOUND
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT ROOMS-FILE
+           IF WS-ROOMS-STATUS = "00"
+               PERFORM SEARCH-ROOM-LINE
+                   UNTIL WS-EOF OR WS-ROOM-EXISTS
+               CLOSE ROOMS-FILE
+           END-IF.
+
+       SEARCH-ROOM-LINE.
+           READ ROOMS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   UNSTRING ROOMS-RECORD DELIMITED BY "|"
+                       INTO RM-NAME RM-TOPIC RM-CREATED RM-MEMBERS
+                   IF FUNCTION TRIM(RM-NAME) =
+                           FUNCTION TRIM(WS-JOIN-ROOM)
+                       MOVE "Y" TO WS-ROOM-FOUND
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * REGISTER A NEW ROOM: ADDROOM|room|topic
+      ******************************************************************
+       DO-ADDROOM.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM1)) > 64
+               MOVE "Y" TO WS-TRUNC-FLAG
+           END-IF
+           MOVE SPACES TO WS-JOIN-ROOM
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARAM1))
+               TO WS-JOIN-ROOM
+           MOVE WS-JOIN-ROOM TO WS-ROOM-UPPER
+           PERFORM VALIDATE-ROOM-NAME
+           IF NOT WS-ROOM-NAME-OK
+               MOVE "ERR|BAD-ROOM-NAME" TO WS-OUTPUT
+           ELSE
+               PERFORM LOOKUP-ROOM
+               IF WS-ROOM-EXISTS
+                   MOVE "ERR|ROOM-EXISTS" TO WS-OUTPUT
+               ELSE
+                   MOVE SPACES TO RM-NAME RM-TOPIC RM-CREATED
+                   MOVE WS-JOIN-ROOM TO RM-NAME
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM2)) > 120
+                       MOVE "Y" TO WS-TRUNC-FLAG
+                   END-IF
+                   MOVE FUNCTION TRIM(WS-PARAM2) TO RM-TOPIC
+                   ACCEPT RM-CREATED FROM DATE YYYYMMDD
+                   MOVE 0 TO RM-MEMBERS
+                   MOVE SPACES TO ROOMS-RECORD
+                   STRING FUNCTION TRIM(RM-NAME) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(RM-TOPIC) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       RM-CREATED DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       RM-MEMBERS DELIMITED BY SIZE
+                       INTO ROOMS-RECORD
+                   END-STRING
+                   OPEN EXTEND ROOMS-FILE
+                   IF WS-ROOMS-STATUS NOT = "00"
+                       OPEN OUTPUT ROOMS-FILE
+                   END-IF
+                   WRITE ROOMS-RECORD
+                   CLOSE ROOMS-FILE
+                   IF WS-IS-TRUNCATED
+                       MOVE "OK|TRUNCATED|ROOM-ADDED" TO WS-OUTPUT
+                   ELSE
+                       MOVE "OK|ROOM-ADDED" TO WS-OUTPUT
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LIST REGISTERED ROOMS AS OK|-PREFIXED LINES
+      ******************************************************************
+       DO-ROOMS-LIST.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT ROOMS-FILE
+           IF WS-ROOMS-STATUS = "00"
+               PERFORM APPEND-ROOM-NAME UNTIL WS-EOF
+               CLOSE ROOMS-FILE
+           END-IF
+           MOVE "OK|ROOMS-END" TO WS-OUTPUT.
+
+       APPEND-ROOM-NAME.
+           READ ROOMS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   UNSTRING ROOMS-RECORD DELIMITED BY "|"
+                       INTO RM-NAME RM-TOPIC RM-CREATED RM-MEMBERS
+                   DISPLAY "OK|" FUNCTION TRIM(RM-NAME) "|"
+                       FUNCTION TRIM(RM-TOPIC)
+           END-READ.
+
+      ******************************************************************
+      * PRIVATE WHISPER: WHISPER|sender|recipient|message
+      * Formatted distinctly from public FORMAT output and logged to
+      * its own private-message file, never the room transcript.
+      ******************************************************************
+       DO-WHISPER.
+           ACCEPT WS-TIME-NOW FROM TIME
+           MOVE WS-TIME-NOW(1:2) TO WS-HOURS
+           MOVE WS-TIME-NOW(3:2) TO WS-MINUTES
+           MOVE WS-TIME-NOW(5:2) TO WS-SECONDS
+           STRING "OK|(whisper) [" DELIMITED BY SIZE
+               WS-HOURS DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-MINUTES DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-SECONDS DELIMITED BY SIZE
+               "] " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM1) DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM2) DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM4) DELIMITED BY SIZE
+               INTO WS-OUTPUT
+               ON OVERFLOW
+                   MOVE "Y" TO WS-TRUNC-FLAG
+           END-STRING
+           IF WS-IS-TRUNCATED
+               MOVE WS-OUTPUT TO WS-WHISPER-BODY
+               MOVE SPACES TO WS-OUTPUT
+               STRING "OK|TRUNCATED|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-WHISPER-BODY(4:1021))
+                       DELIMITED BY SIZE
+                   INTO WS-OUTPUT
+               END-STRING
+           END-IF
+           MOVE SPACES TO WHISPER-RECORD
+           STRING WS-HOURS DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-MINUTES DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-SECONDS DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM1) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM2) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAM4) DELIMITED BY SIZE
+               INTO WHISPER-RECORD
+           END-STRING
+           OPEN EXTEND WHISPER-FILE
+           IF WS-WHISPER-STATUS NOT = "00"
+               OPEN OUTPUT WHISPER-FILE
+           END-IF
+           WRITE WHISPER-RECORD
+           CLOSE WHISPER-FILE.
